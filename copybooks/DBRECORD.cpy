@@ -0,0 +1,25 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    DBRECORD.CPY                                               *
+000400*                                                                *
+000500*    OUTPUT DATABASE-LOAD RECORD LAYOUT FOR THE DL100 FIELD      *
+000600*    CONVERSION JOB.  COPY THIS LAYOUT INTO ANY PROGRAM THAT     *
+000700*    READS OR BUILDS A DB-RECORD SO THAT EVERY PROGRAM AGREES    *
+000800*    ON FIELD LENGTHS.  DO NOT REDEFINE THIS LAYOUT BY HAND.     *
+000900*                                                                *
+001000*    MODIFICATION HISTORY.                                      *
+001100*    DATE       INIT  DESCRIPTION                                *
+001200*    ---------- ----  ----------------------------------------  *
+001300*    2026-08-09 JL    INITIAL VERSION, SPLIT OUT OF DL100.       *
+001310*    2026-08-09 JL    NUMERIC-FIELD IS NOW A REAL NUMERIC ITEM   *
+001320*                     SO FUNCTION NUMVAL CAN CONVERT INTO IT.    *
+001330*    2026-08-09 JL    ADDED DB-RECORD-KEY TO MATCH WS-RECORD-KEY *
+001340*                     NOW THAT DL100 WRITES A REAL OUTPUT FILE.  *
+001400*                                                                *
+001500*****************************************************************
+001600 01  DB-RECORD.
+001610     05  DB-RECORD-KEY                   PIC X(10).
+001700     05  DB-RECORD-FIELD1                PIC X(20).
+001800     05  DB-RECORD-FIELD2                PIC X(20).
+001900     05  DB-RECORD-FIELD3                PIC X(20).
+002000     05  DB-RECORD-NUMERIC-FIELD         PIC 9(11)V99.
