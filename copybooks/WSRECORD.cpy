@@ -0,0 +1,24 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    WSRECORD.CPY                                               *
+000400*                                                                *
+000500*    INCOMING TRANSACTION RECORD LAYOUT FOR THE DL100 FIELD      *
+000600*    CONVERSION JOB.  COPY THIS LAYOUT INTO ANY PROGRAM THAT     *
+000700*    READS OR BUILDS A WS-RECORD SO THAT EVERY PROGRAM AGREES    *
+000800*    ON FIELD LENGTHS.  DO NOT REDEFINE THIS LAYOUT BY HAND.     *
+000900*                                                                *
+001000*    MODIFICATION HISTORY.                                      *
+001100*    DATE       INIT  DESCRIPTION                                *
+001200*    ---------- ----  ----------------------------------------  *
+001300*    2026-08-09 JL    INITIAL VERSION, SPLIT OUT OF DL100.       *
+001310*    2026-08-09 JL    ADDED WS-RECORD-KEY - DL100 NOW READS THIS *
+001320*                     LAYOUT FROM A REAL TRANSACTION FILE AND    *
+001330*                     NEEDS A KEY TO IDENTIFY EACH RECORD.       *
+001400*                                                                *
+001500*****************************************************************
+001600 01  WS-RECORD.
+001610     05  WS-RECORD-KEY                   PIC X(10).
+001700     05  WS-RECORD-FIELD1                PIC X(20).
+001800     05  WS-RECORD-FIELD2                PIC X(20).
+001900     05  WS-RECORD-FIELD3                PIC X(20).
+002000     05  WS-RECORD-NUMERIC-FIELD         PIC X(15).
