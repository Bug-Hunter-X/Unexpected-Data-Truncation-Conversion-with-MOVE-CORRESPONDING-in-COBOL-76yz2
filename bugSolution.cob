@@ -1,13 +1,657 @@
-PROCEDURE DIVISION.
-    MOVE WS-RECORD-FIELD1 TO DB-RECORD-FIELD1.
-    MOVE WS-RECORD-FIELD2 TO DB-RECORD-FIELD2.
-    MOVE WS-RECORD-FIELD3 TO DB-RECORD-FIELD3.
-    ...
-
-    * Explicitly handle any necessary data type conversions using functions like
-    * MOVE FUNCTION NUMVAL(WS-RECORD-NUMERIC-FIELD) TO DB-RECORD-NUMERIC-FIELD.
-
-    * Or use INSPECT to ensure data is in the correct format before moving it.
-
-    DISPLAY "Data moved successfully."
-    STOP RUN.
\ No newline at end of file
+000100*****************************************************************
+000110*                                                               *
+000120* PROGRAM-ID.  DL100.                                           *
+000130*                                                               *
+000140* AUTHOR.      J. LOGAN - DATA CONVERSION UNIT.                 *
+000150*                                                               *
+000160* INSTALLATION. DATA CONVERSION UNIT.                           *
+000170* DATE-WRITTEN. 2024-02-11.                                     *
+000180* DATE-COMPILED.                                                *
+000190*                                                                *
+000200* REMARKS.                                                      *
+000210*     CONVERTS THE NIGHTLY WS-RECORD TRANSACTION EXTRACT TO THE  *
+000220*     DB-RECORD LOAD LAYOUT, RECORD BY RECORD.  FIELD1/FIELD2/   *
+000230*     FIELD3 ARE MOVED STRAIGHT ACROSS; THE NUMERIC FIELD IS     *
+000240*     VALIDATED AND CONVERTED WITH FUNCTION NUMVAL.  A BAD       *
+000250*     NUMERIC FIELD IS REJECTED RATHER THAN ABENDING THE RUN.    *
+000260*                                                                *
+000270* MODIFICATION HISTORY.                                         *
+000280* DATE       INIT  DESCRIPTION                                  *
+000290* ---------- ----  -----------------------------------------   *
+000300* 2024-02-11  JL   INITIAL VERSION.                             *
+000310* 2026-08-09  JL   ADDED A CHECKPOINT COUNTER AND A RESTART     *
+000320*                  PARAGRAPH SO AN ABORTED RUN DOES NOT HAVE    *
+000330*                  TO REPROCESS A RECORD THAT ALREADY MADE IT   *
+000340*                  TO DB-RECORD.  THE CHECKPOINT IS KEPT IN A   *
+000350*                  SMALL FLAG FILE (CHKPOINT) SO IT SURVIVES    *
+000360*                  ACROSS RUNS OF THE JOB.                      *
+000370* 2026-08-09  JL   MOVED THE WS-RECORD/DB-RECORD LAYOUTS OUT     *
+000380*                  TO WSRECORD.CPY/DBRECORD.CPY SO OTHER        *
+000390*                  PROGRAMS CAN COPY THE SAME FIELD LENGTHS.    *
+000400* 2026-08-09  JL   NUMERIC-FIELD IS NOW CONVERTED WITH FUNCTION  *
+000410*                  NUMVAL INSTEAD OF A STRAIGHT MOVE.  A RECORD  *
+000420*                  THAT IS NOT NUMERIC NO LONGER ABENDS THE RUN -*
+000430*                  IT IS WRITTEN TO DB-RECORD-REJECTS WITH THE   *
+000440*                  ORIGINAL VALUE AND A REASON INSTEAD.          *
+000450* 2026-08-09  JL   ADDED A RECONCILIATION REPORT AT THE END OF   *
+000460*                  THE RUN SHOWING RECORDS READ/WRITTEN/         *
+000470*                  REJECTED AND A CONTROL TOTAL ON THE NUMERIC   *
+000480*                  FIELD, TO REPLACE THE BARE "DATA MOVED        *
+000490*                  SUCCESSFULLY" MESSAGE.                        *
+000500* 2026-08-09  JL   ADDED A RUN-PARM-FILE CONTROL CARD AND A      *
+000510*                  VALIDATE RUN MODE.  IN VALIDATE MODE THE      *
+000520*                  CHECKPOINT IS NOT UPDATED AND THE CONVERSION  *
+000530*                  RESULT GOES TO A PREVIEW LINE ON RECON-RPT    *
+000540*                  ONLY - THE LIVE OUTPUT IS LEFT UNTOUCHED.     *
+000550* 2026-08-09  JL   REBUILT AROUND A REAL WS-TRANS-FILE INPUT AND *
+000560*                  DB-OUT-FILE OUTPUT SO THE JOB CAN PROCESS THE *
+000570*                  WHOLE NIGHTLY EXTRACT INSTEAD OF ONE RECORD.  *
+000580*                  THE CHECKPOINT NOW COUNTS RECORDS WRITTEN TO  *
+000590*                  DB-OUT-FILE ACROSS THE WHOLE FILE, AND THE    *
+000600*                  RESTART PARAGRAPH SKIPS THAT MANY INPUT       *
+000610*                  RECORDS BEFORE PROCESSING RESUMES.  ON A      *
+000620*                  RESTART, DB-OUT-FILE IS OPENED EXTEND SO      *
+000630*                  RECORDS FROM THE PRIOR ATTEMPT ARE KEPT.      *
+000640* 2026-08-09  JL   ADDED INSPECT SCRUBBING OF THE INCOMING       *
+000650*                  NUMERIC FIELD AHEAD OF THE NUMERIC TEST AND   *
+000660*                  FUNCTION NUMVAL - STRIPS EMBEDDED COMMAS AND  *
+000670*                  RE-JUSTIFIES THE DIGITS SO A FIELD LIKE       *
+000680*                  "  1,234" NO LONGER GETS REJECTED.            *
+000690* 2026-08-09  JL   ADDED BILL-INTERFACE-FILE, A DOWNSTREAM       *
+000700*                  INTERFACE EXTRACT FOR BILLING CARRYING        *
+000710*                  FIELD1, FIELD3 AND THE BILLING PERIOD (FROM   *
+000720*                  THE RUN DATE) FOR EVERY RECORD POSTED TO      *
+000730*                  DB-OUT-FILE.                                  *
+000740* 2026-08-09  JL   ADDED AUDIT-LOG-FILE.  EVERY FIELD CONVERTED  *
+000750*                  ONTO A RECORD THAT MAKES IT TO DB-OUT-FILE IS *
+000760*                  LOGGED WITH ITS KEY, OLD VALUE, NEW VALUE AND *
+000770*                  THE RUN'S START TIMESTAMP, FOR COMPLIANCE     *
+000780*                  REVIEW.                                       *
+000790* 2026-08-09  JL   BLOCKED DB-OUT-FILE AT 300 RECORDS PER WRITE  *
+000800*                  INSTEAD OF WRITING ONE PHYSICAL RECORD AT A   *
+000810*                  TIME, TO CUT DOWN ON I/O ON THE NIGHTLY RUN.  *
+000812* 2026-08-09  JL   FIXED RESTART AND VALIDATION GAPS FOUND BEFORE*
+000813*                  NEXT RUN. EVERY SELECT NOW SPECIFIES          *
+000814*                  ORGANIZATION LINE SEQUENTIAL. RUN-PARM-FILE   *
+000815*                  AND CHECKPOINT-FILE CHECK FILE STATUS 35 SO A *
+000816*                  FIRST RUN WITH NO CONTROL CARD OR CHECKPOINT  *
+000817*                  FILE NEEDS NO PRE-CREATED FILE. THE NUMERIC   *
+000818*                  TEST NO LONGER REJECTS A DECIMAL POINT OR     *
+000819*                  TRAILING SPACES. THE REJECT REASON FIELD IS   *
+000820*                  WIDE ENOUGH FOR ITS LONGEST LITERAL. AUDIT-   *
+000821*                  LOG-FILE NOW OPENS EXTEND ON RESTART LIKE THE *
+000822*                  OTHER OUTPUTS. THE CHECKPOINT IS WRITTEN ONCE *
+000823*                  PER 300 RECORDS INSTEAD OF EVERY RECORD.      *
+000824*                  RECORDS SKIPPED ON RESTART ARE NOW ADDED INTO *
+000825*                  RECORDS READ SO THE RECONCILIATION REPORT     *
+000826*                  REFLECTS THE WHOLE JOB.                       *
+000828* 2026-08-09  JL   A FOLLOW-UP WALKTHROUGH FOUND FIVE MORE GAPS, *
+000829*                  ALL FIXED HERE. THE CHECKPOINT IS WRITTEN     *
+000830*                  AFTER EVERY RECORD WRITTEN AGAIN, NOT BATCHED *
+000831*                  EVERY 300 - THE BATCHING LEFT A WINDOW WHERE  *
+000832*                  AN ABORT COULD LOSE OR DUPLICATE RECORDS ON   *
+000833*                  RESTART, AND GNUCOBOL'S LINE SEQUENTIAL WRITE *
+000834*                  PATH IGNORES BLOCK CONTAINS ANYWAY, SO THE    *
+000835*                  CLAUSE IS REMOVED FROM DB-OUT-FILE'S FD.      *
+000836*                  3000-SCRUB-NUMERIC-FIELD NOW SAVES THE        *
+000837*                  UNSCRUBBED VALUE BEFORE STRIPPING COMMAS, AND *
+000838*                  DB-REJECT-FILE/AUDIT-LOG-FILE USE THAT SAVED  *
+000839*                  COPY, SO THE REJECT AND AUDIT OLD-VALUE ARE   *
+000840*                  THE TRUE SOURCE VALUE, NOT THE SCRUBBED ONE.  *
+000841*                  THE EDITED NUMERIC PICTURES ON THE AUDIT LOG, *
+000842*                  RECONCILIATION REPORT AND PREVIEW LINE NOW    *
+000843*                  CARRY ELEVEN INTEGER DIGIT POSITIONS TO MATCH *
+000844*                  DB-RECORD-NUMERIC-FIELD INSTEAD OF TEN, SO A  *
+000845*                  VALUE OVER A BILLION NO LONGER LOSES ITS TOP  *
+000846*                  DIGIT. THE CHECKPOINT FILE NOW CARRIES THE    *
+000847*                  RUNNING CONTROL TOTAL ALONGSIDE THE RECORD    *
+000848*                  COUNT, AND RECORDS-WRITTEN-CT IS SEEDED FROM  *
+000849*                  THE CHECKPOINT ON A RESTART LIKE TOTAL-       *
+000850*                  WRITTEN-CT ALREADY WAS, SO THE RECONCILIATION *
+000851*                  REPORT'S WRITTEN COUNT AND CONTROL TOTAL COVER*
+000852*                  THE WHOLE JOB ACROSS A RESTART, NOT JUST THE  *
+000853*                  CURRENT ATTEMPT.                              *
+000854*                                                                *
+000855* 2026-08-09  JL   A SECOND FOLLOW-UP REVIEW FOUND SIX MORE GAPS,*
+000856*                  ALL FIXED HERE. THE CHECKPOINT NOW PERSISTS   *
+000857*                  RECORDS READ AND RECORDS REJECTED ALONGSIDE   *
+000858*                  RECORDS WRITTEN, AND 1500-RESTART-SKIP NOW    *
+000859*                  SKIPS BY RECORDS READ INSTEAD OF RECORDS      *
+000860*                  WRITTEN, SINCE A REJECTED RECORD IS READ BUT  *
+000861*                  NEVER WRITTEN - SKIPPING BY WRITTEN COUNT     *
+000862*                  COULD REPROCESS AND DUPLICATE THE FIRST RECORD*
+000863*                  AFTER EVERY REJECT. DB-REJECT-FILE NOW OPENS  *
+000864*                  EXTEND ON RESTART LIKE THE OTHER OUTPUTS, AND *
+000865*                  RECORDS-REJECTED-CT IS SEEDED FROM THE        *
+000866*                  CHECKPOINT, SO A RESTART NO LONGER LOSES THE  *
+000867*                  PRIOR ATTEMPT'S REJECTED RECORDS OR REJECT    *
+000868*                  COUNT. AUDIT-LOG-FILE IS NO LONGER OPENED AT  *
+000869*                  ALL IN VALIDATE MODE, MATCHING DB-OUT-FILE,   *
+000870*                  SINCE VALIDATE MODE NEVER WRITES TO IT.       *
+000871*                  DL100-PREVIEW-LINE IS RESIZED TO EXACTLY 80   *
+000872*                  BYTES TO MATCH RECON-RPT-LINE. THE            *
+000873*                  VALIDATE-MODE RECONCILIATION REPORT NOW LABELS*
+000874*                  THE CONTROL TOTAL LINE AS WOULD-WRITE TOTAL   *
+000875*                  INSTEAD OF CONTROL TOTAL, SINCE THAT TOTAL    *
+000876*                  ACCUMULATES EVEN THOUGH NOTHING IS WRITTEN IN *
+000877*                  THAT MODE.                                    *
+000878*                                                                *
+000830*****************************************************************
+000840 IDENTIFICATION DIVISION.
+000850 PROGRAM-ID. DL100.
+000860 AUTHOR. J. LOGAN.
+000870 INSTALLATION. DATA CONVERSION UNIT.
+000880 DATE-WRITTEN. 2024-02-11.
+000890 DATE-COMPILED.
+000900 ENVIRONMENT DIVISION.
+000910 INPUT-OUTPUT SECTION.
+000920 FILE-CONTROL.
+000930     SELECT WS-TRANS-FILE   ASSIGN TO "WSTRANS"
+000931         ORGANIZATION IS LINE SEQUENTIAL.
+000940     SELECT DB-OUT-FILE     ASSIGN TO "DBOUT"
+000941         ORGANIZATION IS LINE SEQUENTIAL.
+000950     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+000951         ORGANIZATION IS LINE SEQUENTIAL
+000952         FILE STATUS IS DL100-CHECKPOINT-STATUS.
+000960     SELECT DB-REJECT-FILE  ASSIGN TO "DBREJECT"
+000961         ORGANIZATION IS LINE SEQUENTIAL.
+000970     SELECT RECON-RPT-FILE  ASSIGN TO "RECONRPT"
+000971         ORGANIZATION IS LINE SEQUENTIAL.
+000980     SELECT RUN-PARM-FILE   ASSIGN TO "RUNPARM"
+000981         ORGANIZATION IS LINE SEQUENTIAL
+000982         FILE STATUS IS DL100-RUN-PARM-STATUS.
+000990     SELECT BILL-INTERFACE-FILE ASSIGN TO "BILLIF"
+000991         ORGANIZATION IS LINE SEQUENTIAL.
+001000     SELECT AUDIT-LOG-FILE  ASSIGN TO "AUDITLOG"
+001001         ORGANIZATION IS LINE SEQUENTIAL.
+001010 DATA DIVISION.
+001020 FILE SECTION.
+001030 FD  RUN-PARM-FILE.
+001040 01  RUN-PARM-RECORD.
+001050     05  RUN-PARM-MODE               PIC X(08).
+001060     05  FILLER                      PIC X(72).
+001070 FD  WS-TRANS-FILE.
+001080     COPY WSRECORD.
+001090 FD  DB-OUT-FILE.
+001110     COPY DBRECORD.
+001120 FD  CHECKPOINT-FILE.
+001130 01  CHECKPOINT-RECORD.
+001131     05  CHECKPOINT-RECORDS-READ     PIC 9(09).
+001135     05  CHECKPOINT-RECORDS-WRITTEN  PIC 9(09).
+001138     05  CHECKPOINT-RECORDS-REJECTED PIC 9(09).
+001139     05  CHECKPOINT-CONTROL-TOTAL    PIC 9(11)V99.
+001150 FD  DB-REJECT-FILE.
+001160 01  DB-REJECT-RECORD.
+001170     05  DB-REJECT-KEY               PIC X(10).
+001180     05  DB-REJECT-ORIGINAL-VALUE    PIC X(15).
+001190     05  DB-REJECT-REASON            PIC X(44).
+001200 FD  RECON-RPT-FILE.
+001210 01  RECON-RPT-LINE                  PIC X(80).
+001220 FD  BILL-INTERFACE-FILE.
+001230 01  BILL-INTERFACE-RECORD.
+001240     05  BILL-IF-FIELD1              PIC X(20).
+001250     05  BILL-IF-FIELD3              PIC X(20).
+001260     05  BILL-IF-PERIOD              PIC 9(06).
+001270 FD  AUDIT-LOG-FILE.
+001280 01  AUDIT-LOG-RECORD.
+001290     05  AUDIT-LOG-KEY               PIC X(10).
+001300     05  AUDIT-LOG-FIELD-NAME        PIC X(20).
+001310     05  AUDIT-LOG-OLD-VALUE         PIC X(20).
+001320     05  AUDIT-LOG-NEW-VALUE         PIC X(20).
+001330     05  AUDIT-LOG-TIMESTAMP         PIC 9(14).
+001340 WORKING-STORAGE SECTION.
+001350 77  DL100-EOF-SW                    PIC X(01) VALUE "N".
+001360     88  DL100-EOF                   VALUE "Y".
+001370 77  DL100-CHECKPOINT-EXISTS-SW      PIC X(01) VALUE "N".
+001380     88  DL100-CHECKPOINT-EXISTS     VALUE "Y".
+001390 77  DL100-CHECKPOINT-COUNT          PIC 9(09) VALUE ZERO COMP.
+001391 77  DL100-CHECKPOINT-STATUS         PIC X(02) VALUE "00".
+001392 77  DL100-RUN-PARM-STATUS           PIC X(02) VALUE "00".
+001400 77  DL100-NUMERIC-VALID-SW          PIC X(01) VALUE "Y".
+001410     88  DL100-NUMERIC-VALID         VALUE "Y".
+001420 77  DL100-REJECT-REASON             PIC X(44).
+001430 77  DL100-RUN-MODE                  PIC X(08) VALUE "PRODUCTN".
+001440     88  DL100-VALIDATE-MODE         VALUE "VALIDATE".
+001450 77  DL100-RECORDS-READ-CT           PIC 9(09) VALUE ZERO COMP.
+001460 77  DL100-RECORDS-WRITTEN-CT        PIC 9(09) VALUE ZERO COMP.
+001470 77  DL100-RECORDS-REJECTED-CT       PIC 9(09) VALUE ZERO COMP.
+001480 77  DL100-RECORDS-SKIPPED-CT        PIC 9(09) VALUE ZERO COMP.
+001490 77  DL100-TOTAL-WRITTEN-CT          PIC 9(09) VALUE ZERO COMP.
+001491 77  DL100-NUMERIC-FIELD-ORIG         PIC X(15).
+001492 77  DL100-CKPT-WRITTEN-CT            PIC 9(09) VALUE ZERO COMP.
+001493 77  DL100-CKPT-REJECTED-CT           PIC 9(09) VALUE ZERO COMP.
+001500 77  DL100-CONTROL-TOTAL             PIC 9(11)V99 VALUE ZERO.
+001510 77  DL100-NUMERIC-WORK               PIC X(15).
+001511 77  DL100-NUMERIC-COMPACT            PIC X(15).
+001512 77  DL100-COMPACT-LEN                PIC 9(02) VALUE ZERO COMP.
+001513 77  DL100-SCAN-IDX                   PIC 9(02) VALUE ZERO COMP.
+001530 77  DL100-CURR-DATE-8                PIC 9(08).
+001540 77  DL100-BILLING-PERIOD             PIC 9(06).
+001550 77  DL100-CURR-TIME-6                PIC 9(06).
+001560 77  DL100-RUN-TIMESTAMP              PIC 9(14).
+001570 77  DL100-AUDIT-FIELD-NAME           PIC X(20).
+001580 77  DL100-AUDIT-OLD-VALUE            PIC X(20).
+001590 77  DL100-AUDIT-NEW-VALUE            PIC X(20).
+001600 77  DL100-AUDIT-NUMERIC-ED           PIC Z(10)9.99.
+001610 01  DL100-RPT-MODE-LINE.
+001620     05  FILLER                      PIC X(20)
+001630         VALUE "RUN MODE............".
+001640     05  DL100-RPT-MODE              PIC X(08).
+001650     05  FILLER                      PIC X(52) VALUE SPACES.
+001660 01  DL100-RPT-READ-LINE.
+001670     05  FILLER                      PIC X(20)
+001680         VALUE "RECORDS READ........".
+001690     05  DL100-RPT-READ-CT           PIC ZZZZZZZZ9.
+001700     05  FILLER                      PIC X(51) VALUE SPACES.
+001710 01  DL100-RPT-WRITTEN-LINE.
+001720     05  FILLER                      PIC X(20)
+001730         VALUE "RECORDS WRITTEN.....".
+001740     05  DL100-RPT-WRITTEN-CT        PIC ZZZZZZZZ9.
+001750     05  FILLER                      PIC X(51) VALUE SPACES.
+001760 01  DL100-RPT-REJECTED-LINE.
+001770     05  FILLER                      PIC X(20)
+001780         VALUE "RECORDS REJECTED....".
+001790     05  DL100-RPT-REJECTED-CT       PIC ZZZZZZZZ9.
+001800     05  FILLER                      PIC X(51) VALUE SPACES.
+001810 01  DL100-RPT-CONTROL-LINE.
+001820     05  DL100-RPT-CONTROL-LABEL    PIC X(20)
+001830         VALUE "CONTROL TOTAL.......".
+001840     05  DL100-RPT-CONTROL-TOT       PIC ZZZZZZZZZZ9.99.
+001850     05  FILLER                      PIC X(46) VALUE SPACES.
+001860 01  DL100-PREVIEW-LINE.
+001870     05  FILLER                      PIC X(09) VALUE "PREVIEW: ".
+001880     05  DL100-PV-KEY                PIC X(10).
+001890     05  FILLER                      PIC X(01) VALUE SPACE.
+001900     05  DL100-PV-FIELD1             PIC X(20).
+001910     05  FILLER                      PIC X(01) VALUE SPACE.
+001920     05  DL100-PV-FIELD3             PIC X(20).
+001930     05  FILLER                      PIC X(01) VALUE SPACE.
+001940     05  DL100-PV-NUMERIC            PIC Z(10)9.99.
+001950     05  FILLER                      PIC X(04) VALUE SPACES.
+001960 PROCEDURE DIVISION.
+001970 0000-MAINLINE.
+001980     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001990     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT.
+002000     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002010     GO TO 9999-EXIT.
+002020*----------------------------------------------------------------
+002030* 1000-INITIALIZE READS THE RUN-MODE CONTROL CARD, OPENS THE
+002040* FILES THIS RUN NEEDS, AND - UNLESS THIS IS A VALIDATE RUN -
+002050* FIGURES OUT HOW MANY INPUT RECORDS A PRIOR ATTEMPT ALREADY
+002060* CONSUMED SO 1500-RESTART-SKIP CAN FAST-FORWARD PAST THEM.
+002070*----------------------------------------------------------------
+002080 1000-INITIALIZE.
+002090     PERFORM 1100-READ-RUN-MODE THRU 1100-EXIT.
+002100     ACCEPT DL100-CURR-DATE-8 FROM DATE YYYYMMDD.
+002110     ACCEPT DL100-CURR-TIME-6 FROM TIME.
+002120     MOVE DL100-CURR-DATE-8 (1:6) TO DL100-BILLING-PERIOD.
+002130     MOVE DL100-CURR-DATE-8 TO DL100-RUN-TIMESTAMP (1:8).
+002140     MOVE DL100-CURR-TIME-6 TO DL100-RUN-TIMESTAMP (9:6).
+002150     OPEN INPUT WS-TRANS-FILE.
+002180     OPEN OUTPUT RECON-RPT-FILE.
+002190     IF DL100-VALIDATE-MODE
+002200         MOVE ZERO TO DL100-CHECKPOINT-COUNT
+002201         OPEN OUTPUT DB-REJECT-FILE
+002210     ELSE
+002220         PERFORM 1200-OPEN-CHECKPOINT THRU 1200-EXIT
+002230         IF DL100-CHECKPOINT-EXISTS
+002240             OPEN EXTEND DB-OUT-FILE
+002241             OPEN EXTEND DB-REJECT-FILE
+002250             OPEN EXTEND BILL-INTERFACE-FILE
+002251             OPEN EXTEND AUDIT-LOG-FILE
+002260         ELSE
+002270             OPEN OUTPUT DB-OUT-FILE
+002271             OPEN OUTPUT DB-REJECT-FILE
+002280             OPEN OUTPUT BILL-INTERFACE-FILE
+002281             OPEN OUTPUT AUDIT-LOG-FILE
+002290         END-IF
+002300         MOVE DL100-CKPT-WRITTEN-CT  TO DL100-TOTAL-WRITTEN-CT
+002301         MOVE DL100-CKPT-WRITTEN-CT  TO DL100-RECORDS-WRITTEN-CT
+002302         MOVE DL100-CKPT-REJECTED-CT TO DL100-RECORDS-REJECTED-CT
+002310     END-IF.
+002320     PERFORM 1500-RESTART-SKIP THRU 1500-EXIT.
+002330 1000-EXIT.
+002340     EXIT.
+002350*----------------------------------------------------------------
+002360* 1100-READ-RUN-MODE READS THE ONE-RECORD CONTROL CARD THAT
+002370* SELECTS PRODUCTN OR VALIDATE MODE.  NO CARD MEANS PRODUCTN.
+002380*----------------------------------------------------------------
+002390 1100-READ-RUN-MODE.
+002391     MOVE "PRODUCTN" TO DL100-RUN-MODE.
+002400     OPEN INPUT RUN-PARM-FILE.
+002401     IF DL100-RUN-PARM-STATUS = "35"
+002402         GO TO 1100-EXIT
+002403     END-IF.
+002410     READ RUN-PARM-FILE
+002420         AT END
+002430             MOVE "PRODUCTN" TO DL100-RUN-MODE
+002440         NOT AT END
+002450             MOVE RUN-PARM-MODE TO DL100-RUN-MODE
+002460     END-READ.
+002470     CLOSE RUN-PARM-FILE.
+002480 1100-EXIT.
+002490     EXIT.
+002500*----------------------------------------------------------------
+002510* 1200-OPEN-CHECKPOINT READS THE CHECKPOINT FLAG FILE LEFT BEHIND
+002520* BY A PRIOR RUN TO FIND OUT HOW MANY INPUT RECORDS WERE ALREADY
+002521* CONSUMED (WRITTEN OR REJECTED) BEFORE THE JOB ABORTED.
+002522* DL100-CHECKPOINT-COUNT DRIVES 1500-RESTART-SKIP AND MUST BE THE
+002523* NUMBER OF RECORDS READ, NOT THE NUMBER WRITTEN - A REJECTED
+002524* RECORD IS READ BUT NEVER WRITTEN, SO THE TWO COUNTS DIVERGE AS
+002525* SOON AS ANY RECORD IS REJECTED, AND SKIPPING BY WRITTEN COUNT
+002526* WOULD RE-PROCESS THE FIRST RECORD AFTER EACH REJECT.
+002530*----------------------------------------------------------------
+002550 1200-OPEN-CHECKPOINT.
+002551     MOVE "N" TO DL100-CHECKPOINT-EXISTS-SW.
+002552     MOVE ZERO TO DL100-CHECKPOINT-COUNT.
+002560     OPEN INPUT CHECKPOINT-FILE.
+002561     IF DL100-CHECKPOINT-STATUS = "35"
+002562         GO TO 1200-EXIT
+002563     END-IF.
+002570     READ CHECKPOINT-FILE
+002580         AT END
+002590             MOVE "N" TO DL100-CHECKPOINT-EXISTS-SW
+002600             MOVE ZERO TO DL100-CHECKPOINT-COUNT
+002610         NOT AT END
+002620             IF CHECKPOINT-RECORDS-READ > ZERO
+002630                 SET DL100-CHECKPOINT-EXISTS TO TRUE
+002640                 MOVE CHECKPOINT-RECORDS-READ
+002650                     TO DL100-CHECKPOINT-COUNT
+002651                 MOVE CHECKPOINT-RECORDS-WRITTEN
+002652                     TO DL100-CKPT-WRITTEN-CT
+002653                 MOVE CHECKPOINT-RECORDS-REJECTED
+002654                     TO DL100-CKPT-REJECTED-CT
+002655                 MOVE CHECKPOINT-CONTROL-TOTAL
+002656                     TO DL100-CONTROL-TOTAL
+002660             ELSE
+002670                 MOVE "N" TO DL100-CHECKPOINT-EXISTS-SW
+002680                 MOVE ZERO TO DL100-CHECKPOINT-COUNT
+002690             END-IF
+002700     END-READ.
+002710     CLOSE CHECKPOINT-FILE.
+002720 1200-EXIT.
+002730     EXIT.
+002740*----------------------------------------------------------------
+002750* 1500-RESTART-SKIP FAST-FORWARDS PAST THE INPUT RECORDS THAT
+002760* WERE ALREADY CONVERTED AND WRITTEN ON A PRIOR, ABORTED RUN, SO
+002770* THE RESTARTED RUN DOES NOT REPROCESS THEM.
+002780*----------------------------------------------------------------
+002790 1500-RESTART-SKIP.
+002800     IF DL100-CHECKPOINT-COUNT > ZERO
+002810         PERFORM 1550-SKIP-ONE-RECORD THRU 1550-EXIT
+002820             UNTIL DL100-RECORDS-SKIPPED-CT
+002830                NOT LESS THAN DL100-CHECKPOINT-COUNT
+002840                OR DL100-EOF
+002850     END-IF.
+002860 1500-EXIT.
+002870     EXIT.
+002880 1550-SKIP-ONE-RECORD.
+002890     READ WS-TRANS-FILE
+002900         AT END
+002910             SET DL100-EOF TO TRUE
+002920         NOT AT END
+002930             ADD 1 TO DL100-RECORDS-SKIPPED-CT
+002931             ADD 1 TO DL100-RECORDS-READ-CT
+002940     END-READ.
+002950 1550-EXIT.
+002960     EXIT.
+002970*----------------------------------------------------------------
+002980* 2000-PROCESS-RECORDS DRIVES THE MAIN READ/CONVERT/WRITE LOOP
+002990* OVER THE REST OF WS-TRANS-FILE.
+003000*----------------------------------------------------------------
+003010 2000-PROCESS-RECORDS.
+003020     PERFORM 2100-PROCESS-ONE-RECORD THRU 2100-EXIT
+003030         UNTIL DL100-EOF.
+003040 2000-EXIT.
+003050     EXIT.
+003060 2100-PROCESS-ONE-RECORD.
+003070     READ WS-TRANS-FILE
+003080         AT END
+003090             SET DL100-EOF TO TRUE
+003100             GO TO 2100-EXIT
+003110         NOT AT END
+003120             ADD 1 TO DL100-RECORDS-READ-CT
+003130     END-READ.
+003140     MOVE "Y" TO DL100-NUMERIC-VALID-SW.
+003141     MOVE WS-RECORD-NUMERIC-FIELD TO DL100-NUMERIC-FIELD-ORIG.
+003150     PERFORM 3000-SCRUB-NUMERIC-FIELD THRU 3000-EXIT.
+003160     PERFORM 3500-VALIDATE-NUMERIC-FIELD THRU 3500-EXIT.
+003170     IF DL100-NUMERIC-VALID
+003180         PERFORM 4000-MOVE-FIELDS THRU 4000-EXIT
+003190         IF DL100-VALIDATE-MODE
+003200             PERFORM 5100-WRITE-PREVIEW-LINE THRU 5100-EXIT
+003210         ELSE
+003220             WRITE DB-RECORD
+003230             PERFORM 8000-WRITE-AUDIT-ENTRIES THRU 8000-EXIT
+003240             PERFORM 5200-WRITE-BILLING-RECORD THRU 5200-EXIT
+003250             ADD 1 TO DL100-RECORDS-WRITTEN-CT
+003260             ADD 1 TO DL100-TOTAL-WRITTEN-CT
+003280         END-IF
+003290     ELSE
+003300         PERFORM 6000-WRITE-REJECT THRU 6000-EXIT
+003310     END-IF.
+003311     IF NOT DL100-VALIDATE-MODE
+003312         PERFORM 7000-UPDATE-CHECKPOINT THRU 7000-EXIT
+003313     END-IF.
+003320 2100-EXIT.
+003330     EXIT.
+003340*----------------------------------------------------------------
+003350* 3000-SCRUB-NUMERIC-FIELD STRIPS COMMAS OUT OF THE INCOMING
+003360* NUMERIC FIELD AND COMPACTS OUT EVERY SPACE THAT IS LEFT BEHIND,
+003370* LEADING, EMBEDDED OR TRAILING, SINCE FUNCTION NUMVAL AND
+003371* FUNCTION TEST-NUMVAL BOTH REJECT A NUMBER WITH A SPACE IN THE
+003372* MIDDLE OF IT EVEN THOUGH THEY ACCEPT ONE AT EITHER END.
+003380*----------------------------------------------------------------
+003400 3000-SCRUB-NUMERIC-FIELD.
+003410     MOVE WS-RECORD-NUMERIC-FIELD TO DL100-NUMERIC-WORK.
+003420     INSPECT DL100-NUMERIC-WORK REPLACING ALL "," BY SPACE.
+003430     MOVE SPACES TO DL100-NUMERIC-COMPACT.
+003431     MOVE ZERO TO DL100-COMPACT-LEN.
+003440     PERFORM 3050-COMPACT-ONE-CHAR THRU 3050-EXIT
+003441         VARYING DL100-SCAN-IDX FROM 1 BY 1
+003442         UNTIL DL100-SCAN-IDX > 15.
+003490     MOVE DL100-NUMERIC-COMPACT TO WS-RECORD-NUMERIC-FIELD.
+003560 3000-EXIT.
+003570     EXIT.
+003571 3050-COMPACT-ONE-CHAR.
+003572     IF DL100-NUMERIC-WORK (DL100-SCAN-IDX:1) NOT = SPACE
+003573         ADD 1 TO DL100-COMPACT-LEN
+003574         MOVE DL100-NUMERIC-WORK (DL100-SCAN-IDX:1)
+003575             TO DL100-NUMERIC-COMPACT (DL100-COMPACT-LEN:1)
+003576     END-IF.
+003577 3050-EXIT.
+003578     EXIT.
+003580*----------------------------------------------------------------
+003590* 3500-VALIDATE-NUMERIC-FIELD MAKES SURE THE INCOMING NUMERIC
+003600* FIELD IS ACTUALLY NUMERIC BEFORE WE HAND IT TO FUNCTION NUMVAL.
+003610* FUNCTION TEST-NUMVAL IS USED INSTEAD OF AN IS NUMERIC CLASS
+003620* TEST, SINCE IS NUMERIC REJECTS ANY VALUE WITH A DECIMAL POINT
+003630* OR TRAILING SPACES - EXACTLY THE VALUES NUMVAL IS MEANT TO
+003631* HANDLE.  TEST-NUMVAL RETURNS ZERO WHEN THE FIELD IS A VALID
+003632* ARGUMENT FOR FUNCTION NUMVAL, OR THE POSITION OF THE FIRST BAD
+003633* CHARACTER OTHERWISE.
+003634*----------------------------------------------------------------
+003640 3500-VALIDATE-NUMERIC-FIELD.
+003641     IF FUNCTION TEST-NUMVAL(WS-RECORD-NUMERIC-FIELD) = ZERO
+003660         SET DL100-NUMERIC-VALID TO TRUE
+003670     ELSE
+003680         MOVE "N" TO DL100-NUMERIC-VALID-SW
+003690         MOVE "NON-NUMERIC DATA IN WS-RECORD-NUMERIC-FIELD"
+003700             TO DL100-REJECT-REASON
+003710     END-IF.
+003720 3500-EXIT.
+003730     EXIT.
+003740 4000-MOVE-FIELDS.
+003750     MOVE WS-RECORD-KEY    TO DB-RECORD-KEY.
+003760     MOVE WS-RECORD-FIELD1 TO DB-RECORD-FIELD1.
+003770     MOVE WS-RECORD-FIELD2 TO DB-RECORD-FIELD2.
+003780     MOVE WS-RECORD-FIELD3 TO DB-RECORD-FIELD3.
+003790*        USE FUNCTION NUMVAL TO CONVERT THE NUMERIC FIELD NOW
+003800*        THAT 3500-VALIDATE-NUMERIC-FIELD HAS CONFIRMED IT IS
+003810*        ACTUALLY NUMERIC.
+003820     MOVE FUNCTION NUMVAL(WS-RECORD-NUMERIC-FIELD)
+003830         TO DB-RECORD-NUMERIC-FIELD.
+003840*        OR USE INSPECT TO ENSURE DATA IS IN THE CORRECT FORMAT
+003850*        BEFORE MOVING IT.
+003860     ADD DB-RECORD-NUMERIC-FIELD TO DL100-CONTROL-TOTAL.
+003870 4000-EXIT.
+003880     EXIT.
+003890*----------------------------------------------------------------
+003900* 5100-WRITE-PREVIEW-LINE IS USED INSTEAD OF WRITING DB-RECORD
+003910* WHEN DL100-RUN-MODE IS VALIDATE.  THE CONVERTED FIELDS GO TO THE
+003920* PREVIEW LINE ON RECON-RPT-FILE ONLY; NOTHING IS COMMITTED.
+003930*----------------------------------------------------------------
+003940 5100-WRITE-PREVIEW-LINE.
+003950     MOVE DB-RECORD-KEY             TO DL100-PV-KEY.
+003960     MOVE DB-RECORD-FIELD1          TO DL100-PV-FIELD1.
+003970     MOVE DB-RECORD-FIELD3          TO DL100-PV-FIELD3.
+003980     MOVE DB-RECORD-NUMERIC-FIELD   TO DL100-PV-NUMERIC.
+003990     MOVE DL100-PREVIEW-LINE        TO RECON-RPT-LINE.
+004000     WRITE RECON-RPT-LINE.
+004010 5100-EXIT.
+004020     EXIT.
+004030*----------------------------------------------------------------
+004040* 5200-WRITE-BILLING-RECORD FEEDS THE BILLING DEPARTMENT'S
+004050* DOWNSTREAM INTERFACE FILE WITH THE TWO FIELDS IT NEEDS, PLUS
+004060* THE BILLING PERIOD THIS RUN IS POSTING AGAINST.  PERFORMED
+004070* ONLY WHEN A RECORD IS ACTUALLY WRITTEN TO DB-OUT-FILE.
+004080*----------------------------------------------------------------
+004090 5200-WRITE-BILLING-RECORD.
+004100     MOVE DB-RECORD-FIELD1   TO BILL-IF-FIELD1.
+004110     MOVE DB-RECORD-FIELD3   TO BILL-IF-FIELD3.
+004120     MOVE DL100-BILLING-PERIOD TO BILL-IF-PERIOD.
+004130     WRITE BILL-INTERFACE-RECORD.
+004140 5200-EXIT.
+004150     EXIT.
+004160*----------------------------------------------------------------
+004170* 6000-WRITE-REJECT IS PERFORMED WHEN THE NUMERIC FIELD FAILS
+004180* VALIDATION.  THE ORIGINAL VALUE AND THE REASON GO TO
+004190* DB-REJECT-FILE SO THE RUN CAN KEEP MOVING INSTEAD OF ABENDING.
+004200*----------------------------------------------------------------
+004210 6000-WRITE-REJECT.
+004220     MOVE WS-RECORD-KEY           TO DB-REJECT-KEY.
+004230     MOVE DL100-NUMERIC-FIELD-ORIG TO DB-REJECT-ORIGINAL-VALUE.
+004240     MOVE DL100-REJECT-REASON     TO DB-REJECT-REASON.
+004250     WRITE DB-REJECT-RECORD.
+004260     ADD 1 TO DL100-RECORDS-REJECTED-CT.
+004270 6000-EXIT.
+004280     EXIT.
+004290*----------------------------------------------------------------
+004300* 7000-UPDATE-CHECKPOINT RECORDS HOW MANY INPUT RECORDS HAVE BEEN
+004310* READ SO FAR (WRITTEN OR REJECTED), HOW MANY OF THOSE WERE
+004311* WRITTEN AND REJECTED, AND THE RUNNING CONTROL TOTAL, SO A
+004312* RESTARTED RUN KNOWS WHERE TO PICK BACK UP AND CAN CARRY THE
+004313* PRIOR ATTEMPT'S CONTRIBUTION TO THE RECONCILIATION REPORT
+004321* FORWARD.  THIS IS PERFORMED AFTER EVERY INPUT RECORD - WHETHER
+004322* IT WAS WRITTEN OR REJECTED - NOT JUST THE ONES WRITTEN, SO THE
+004323* ON-DISK CHECKPOINT'S READ POSITION NEVER GETS AHEAD OF OR
+004324* BEHIND WHAT 1500-RESTART-SKIP NEEDS TO FAST-FORWARD PAST.  IF
+004325* THE CHECKPOINT TRACKED WRITES ONLY, A RECORD REJECTED JUST
+004326* BEFORE AN ABORT WOULD NEVER BE ACCOUNTED FOR, AND THE NEXT
+004327* RECORD - ALREADY WRITTEN - WOULD BE SKIPPED TOO FEW TIMES AND
+004328* REPROCESSED AS A DUPLICATE.
+004330*----------------------------------------------------------------
+004340 7000-UPDATE-CHECKPOINT.
+004341     OPEN OUTPUT CHECKPOINT-FILE.
+004350     MOVE DL100-RECORDS-READ-CT     TO CHECKPOINT-RECORDS-READ.
+004355     MOVE DL100-TOTAL-WRITTEN-CT    TO CHECKPOINT-RECORDS-WRITTEN.
+004358     MOVE DL100-RECORDS-REJECTED-CT TO CHECKPOINT-RECORDS-REJECTED.
+004359     MOVE DL100-CONTROL-TOTAL       TO CHECKPOINT-CONTROL-TOTAL.
+004370     WRITE CHECKPOINT-RECORD.
+004380     CLOSE CHECKPOINT-FILE.
+004390 7000-EXIT.
+004400     EXIT.
+004410*----------------------------------------------------------------
+004420* 8000-WRITE-AUDIT-ENTRIES WRITES ONE AUDIT-LOG-FILE RECORD FOR
+004430* EACH FIELD CONVERTED BY 4000-MOVE-FIELDS, FOR COMPLIANCE
+004440* REVIEW.  EACH ENTRY CARRIES THE RECORD KEY, THE FIELD NAME,
+004450* THE OLD AND NEW VALUES, AND THE TIMESTAMP THIS RUN STARTED.
+004460*----------------------------------------------------------------
+004470 8000-WRITE-AUDIT-ENTRIES.
+004480     MOVE "FIELD1"              TO DL100-AUDIT-FIELD-NAME.
+004490     MOVE WS-RECORD-FIELD1      TO DL100-AUDIT-OLD-VALUE.
+004500     MOVE DB-RECORD-FIELD1      TO DL100-AUDIT-NEW-VALUE.
+004510     PERFORM 8100-WRITE-AUDIT-ENTRY THRU 8100-EXIT.
+004520     MOVE "FIELD2"              TO DL100-AUDIT-FIELD-NAME.
+004530     MOVE WS-RECORD-FIELD2      TO DL100-AUDIT-OLD-VALUE.
+004540     MOVE DB-RECORD-FIELD2      TO DL100-AUDIT-NEW-VALUE.
+004550     PERFORM 8100-WRITE-AUDIT-ENTRY THRU 8100-EXIT.
+004560     MOVE "FIELD3"              TO DL100-AUDIT-FIELD-NAME.
+004570     MOVE WS-RECORD-FIELD3      TO DL100-AUDIT-OLD-VALUE.
+004580     MOVE DB-RECORD-FIELD3      TO DL100-AUDIT-NEW-VALUE.
+004590     PERFORM 8100-WRITE-AUDIT-ENTRY THRU 8100-EXIT.
+004600     MOVE "NUMERIC-FIELD"       TO DL100-AUDIT-FIELD-NAME.
+004610     MOVE DL100-NUMERIC-FIELD-ORIG TO DL100-AUDIT-OLD-VALUE.
+004620     MOVE DB-RECORD-NUMERIC-FIELD TO DL100-AUDIT-NUMERIC-ED.
+004630     MOVE DL100-AUDIT-NUMERIC-ED  TO DL100-AUDIT-NEW-VALUE.
+004640     PERFORM 8100-WRITE-AUDIT-ENTRY THRU 8100-EXIT.
+004650 8000-EXIT.
+004660     EXIT.
+004670 8100-WRITE-AUDIT-ENTRY.
+004680     MOVE DB-RECORD-KEY          TO AUDIT-LOG-KEY.
+004690     MOVE DL100-AUDIT-FIELD-NAME TO AUDIT-LOG-FIELD-NAME.
+004700     MOVE DL100-AUDIT-OLD-VALUE  TO AUDIT-LOG-OLD-VALUE.
+004710     MOVE DL100-AUDIT-NEW-VALUE  TO AUDIT-LOG-NEW-VALUE.
+004720     MOVE DL100-RUN-TIMESTAMP    TO AUDIT-LOG-TIMESTAMP.
+004730     WRITE AUDIT-LOG-RECORD.
+004740 8100-EXIT.
+004750     EXIT.
+004760*----------------------------------------------------------------
+004770* 9000-TERMINATE WRITES THE END-OF-RUN RECONCILIATION REPORT SO
+004780* THE RUN CAN BE TIED OUT AGAINST THE SOURCE SYSTEM'S TOTALS
+004790* BEFORE ANYONE DOWNSTREAM TRUSTS DB-OUT-FILE, AND CLOSES THE
+004800* FILES OPENED IN 1000-INITIALIZE.  A CLEAN COMPLETION RESETS THE
+004810* CHECKPOINT SO THE NEXT RUN STARTS FROM THE BEGINNING.  IN
+004811* VALIDATE MODE THE CONTROL TOTAL LINE IS RELABELED "WOULD-WRITE
+004812* TOTAL" SINCE 4000-MOVE-FIELDS STILL ACCUMULATES IT FOR EVERY
+004813* VALID RECORD EVEN THOUGH NOTHING IS ACTUALLY WRITTEN, AND THE
+004814* PLAIN "CONTROL TOTAL" LABEL NEXT TO A ZERO "RECORDS WRITTEN"
+004815* WOULD READ AS A TIE-OUT DISCREPANCY INSTEAD OF THE PREVIEW IT
+004816* ACTUALLY IS.
+004820*----------------------------------------------------------------
+004830 9000-TERMINATE.
+004840     MOVE DL100-RUN-MODE            TO DL100-RPT-MODE.
+004850     MOVE DL100-RPT-MODE-LINE       TO RECON-RPT-LINE.
+004860     WRITE RECON-RPT-LINE.
+004870     MOVE DL100-RECORDS-READ-CT     TO DL100-RPT-READ-CT.
+004880     MOVE DL100-RPT-READ-LINE       TO RECON-RPT-LINE.
+004890     WRITE RECON-RPT-LINE.
+004900     MOVE DL100-RECORDS-WRITTEN-CT  TO DL100-RPT-WRITTEN-CT.
+004910     MOVE DL100-RPT-WRITTEN-LINE    TO RECON-RPT-LINE.
+004920     WRITE RECON-RPT-LINE.
+004930     MOVE DL100-RECORDS-REJECTED-CT TO DL100-RPT-REJECTED-CT.
+004940     MOVE DL100-RPT-REJECTED-LINE   TO RECON-RPT-LINE.
+004950     WRITE RECON-RPT-LINE.
+004960     IF DL100-VALIDATE-MODE
+004961         MOVE "WOULD-WRITE TOTAL..." TO DL100-RPT-CONTROL-LABEL
+004962     END-IF.
+004970     MOVE DL100-CONTROL-TOTAL       TO DL100-RPT-CONTROL-TOT.
+004975     MOVE DL100-RPT-CONTROL-LINE    TO RECON-RPT-LINE.
+004980     WRITE RECON-RPT-LINE.
+004990     DISPLAY "Data moved successfully.".
+005000     DISPLAY "RECORDS READ     = " DL100-RECORDS-READ-CT.
+005010     DISPLAY "RECORDS WRITTEN  = " DL100-RECORDS-WRITTEN-CT.
+005020     DISPLAY "RECORDS REJECTED = " DL100-RECORDS-REJECTED-CT.
+005030     CLOSE WS-TRANS-FILE.
+005040     CLOSE DB-REJECT-FILE.
+005060     CLOSE RECON-RPT-FILE.
+005070     IF NOT DL100-VALIDATE-MODE
+005080         CLOSE DB-OUT-FILE
+005090         CLOSE BILL-INTERFACE-FILE
+005095         CLOSE AUDIT-LOG-FILE
+005100         PERFORM 9200-RESET-CHECKPOINT THRU 9200-EXIT
+005110     END-IF.
+005120 9000-EXIT.
+005130     EXIT.
+005140 9200-RESET-CHECKPOINT.
+005150     OPEN OUTPUT CHECKPOINT-FILE.
+005155     MOVE ZERO TO CHECKPOINT-RECORDS-READ.
+005160     MOVE ZERO TO CHECKPOINT-RECORDS-WRITTEN.
+005163     MOVE ZERO TO CHECKPOINT-RECORDS-REJECTED.
+005166     MOVE ZERO TO CHECKPOINT-CONTROL-TOTAL.
+005170     WRITE CHECKPOINT-RECORD.
+005180     CLOSE CHECKPOINT-FILE.
+005190 9200-EXIT.
+005200     EXIT.
+005210 9999-EXIT.
+005220     STOP RUN.
